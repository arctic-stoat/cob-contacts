@@ -0,0 +1,182 @@
+      * MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-contacts04.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT DATAFILE ASSIGN TO "cob-contacts01.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CKEY.
+           SELECT NAMESORTFILE ASSIGN TO "cob-contacts04-1.srt".
+           SELECT TELSORTFILE ASSIGN TO "cob-contacts04-2.srt".
+           SELECT DUPREPORTFILE ASSIGN TO "cob-contacts04.prt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD DATAFILE
+           RECORD CONTAINS 200 CHARACTERS.
+         01 DATAFILEFD.
+           COPY CONTACTFD.
+         SD NAMESORTFILE.
+         01 NAMESORTREC.
+           COPY CONTACTFD
+             REPLACING ==CKEY== BY ==NS-CKEY==
+                       ==CNAME== BY ==NS-CNAME==
+                       ==CTEL== BY ==NS-CTEL==
+                       ==CADR-S== BY ==NS-CADR-S==
+                       ==CADR-P== BY ==NS-CADR-P==
+                       ==CADR-C== BY ==NS-CADR-C==
+                       ==CADR-N== BY ==NS-CADR-N==
+                       ==CNOTE== BY ==NS-CNOTE==.
+         SD TELSORTFILE.
+         01 TELSORTREC.
+           COPY CONTACTFD
+             REPLACING ==CKEY== BY ==TS-CKEY==
+                       ==CNAME== BY ==TS-CNAME==
+                       ==CTEL== BY ==TS-CTEL==
+                       ==CADR-S== BY ==TS-CADR-S==
+                       ==CADR-P== BY ==TS-CADR-P==
+                       ==CADR-C== BY ==TS-CADR-C==
+                       ==CADR-N== BY ==TS-CADR-N==
+                       ==CNOTE== BY ==TS-CNOTE==.
+         FD DUPREPORTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+         01 DUPREPORTREC PIC X(80).
+
+         WORKING-STORAGE SECTION.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-DUPCOUNT PIC 9(5) VALUE ZERO.
+         01 WS-PREVCNAME PIC X(25) VALUE SPACES.
+         01 WS-PREVCTEL PIC X(25) VALUE SPACES.
+         01 WS-PREVCKEY PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000REPORTSTART.
+
+       DISPLAY "Scanning cob-contacts01.dat for duplicate contacts ...".
+
+       OPEN OUTPUT DUPREPORTFILE.
+       MOVE "Duplicate Contact Reconciliation Report" TO DUPREPORTREC.
+       WRITE DUPREPORTREC.
+       MOVE SPACES TO DUPREPORTREC.
+       WRITE DUPREPORTREC.
+
+       PERFORM 0000CHECKNAMEDUPS.
+       PERFORM 0000CHECKTELDUPS.
+
+       IF WS-DUPCOUNT = 0
+         MOVE "No duplicate names or telephone numbers found."
+           TO DUPREPORTREC
+         WRITE DUPREPORTREC
+       END-IF.
+
+       CLOSE DUPREPORTFILE.
+
+       DISPLAY WS-DUPCOUNT " possible duplicate(s) written to".
+       DISPLAY "cob-contacts04.prt for review.".
+       STOP RUN.
+
+       0000CHECKNAMEDUPS.
+
+       MOVE SPACES TO WS-PREVCNAME.
+       MOVE 0 TO WS-PREVCKEY.
+
+       SORT NAMESORTFILE
+         ON ASCENDING KEY NS-CNAME
+         USING DATAFILE
+         OUTPUT PROCEDURE 0000NAMESORTOUTPUT.
+
+       0000NAMESORTOUTPUT.
+
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         RETURN NAMESORTFILE INTO NAMESORTREC
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000NAMESORTCHECKROW
+         END-RETURN
+       END-PERFORM.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       0000NAMESORTCHECKROW.
+
+       IF NS-CNAME NOT = SPACES
+           AND NS-CNAME = WS-PREVCNAME
+           AND NS-CKEY NOT = WS-PREVCKEY
+         MOVE SPACES TO DUPREPORTREC
+         STRING "Same Name  : " DELIMITED BY SIZE
+             WS-PREVCKEY           DELIMITED BY SIZE
+             " and "               DELIMITED BY SIZE
+             NS-CKEY               DELIMITED BY SIZE
+             " - "                 DELIMITED BY SIZE
+             NS-CNAME              DELIMITED BY SIZE
+             INTO DUPREPORTREC
+         END-STRING
+         WRITE DUPREPORTREC
+         ADD 1 TO WS-DUPCOUNT
+       END-IF.
+       MOVE NS-CNAME TO WS-PREVCNAME.
+       MOVE NS-CKEY TO WS-PREVCKEY.
+
+       0000CHECKTELDUPS.
+
+       MOVE SPACES TO WS-PREVCTEL.
+       MOVE 0 TO WS-PREVCKEY.
+
+       SORT TELSORTFILE
+         ON ASCENDING KEY TS-CTEL
+         USING DATAFILE
+         OUTPUT PROCEDURE 0000TELSORTOUTPUT.
+
+       0000TELSORTOUTPUT.
+
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         RETURN TELSORTFILE INTO TELSORTREC
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000TELSORTCHECKROW
+         END-RETURN
+       END-PERFORM.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       0000TELSORTCHECKROW.
+
+       IF TS-CTEL NOT = SPACES
+           AND TS-CTEL = WS-PREVCTEL
+           AND TS-CKEY NOT = WS-PREVCKEY
+         MOVE SPACES TO DUPREPORTREC
+         STRING "Same Tel   : " DELIMITED BY SIZE
+             WS-PREVCKEY           DELIMITED BY SIZE
+             " and "               DELIMITED BY SIZE
+             TS-CKEY               DELIMITED BY SIZE
+             " - "                 DELIMITED BY SIZE
+             TS-CTEL                DELIMITED BY SIZE
+             INTO DUPREPORTREC
+         END-STRING
+         WRITE DUPREPORTREC
+         ADD 1 TO WS-DUPCOUNT
+       END-IF.
+       MOVE TS-CTEL TO WS-PREVCTEL.
+       MOVE TS-CKEY TO WS-PREVCKEY.
