@@ -0,0 +1,167 @@
+      * MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-contacts06.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT DATAFILE ASSIGN TO "cob-contacts01.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CKEY.
+           SELECT LOADFILE ASSIGN TO "cob-contacts06-input.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPTFILE ASSIGN TO "cob-contacts06.ckp"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPTSTATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD DATAFILE
+           RECORD CONTAINS 200 CHARACTERS.
+         01 DATAFILEFD.
+           COPY CONTACTFD.
+         FD LOADFILE
+           RECORD CONTAINS 194 CHARACTERS.
+         01 LOADREC.
+           COPY CONTACTFD
+             REPLACING ==CKEY== BY ==LD-CKEY==
+                       ==CNAME== BY ==LD-CNAME==
+                       ==CTEL== BY ==LD-CTEL==
+                       ==CADR-S== BY ==LD-CADR-S==
+                       ==CADR-P== BY ==LD-CADR-P==
+                       ==CADR-C== BY ==LD-CADR-C==
+                       ==CADR-N== BY ==LD-CADR-N==
+                       ==CNOTE== BY ==LD-CNOTE==.
+         FD CKPTFILE
+           RECORD CONTAINS 8 CHARACTERS.
+         01 CKPTREC PIC 9(8).
+
+         WORKING-STORAGE SECTION.
+         01 WS-CKPTSTATUS PIC X(02) VALUE SPACES.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-RECCOUNT PIC 9(8) VALUE ZERO.
+         01 WS-RESUMEFROM PIC 9(8) VALUE ZERO.
+         01 WS-SKIPCOUNT PIC 9(8) VALUE ZERO.
+         01 WS-LOADEDCOUNT PIC 9(6) VALUE ZERO.
+         01 WS-ERRORCOUNT PIC 9(6) VALUE ZERO.
+         01 WS-CHECKPOINTEVERY PIC 9(4) VALUE 100.
+         01 WS-CKPTQUOT PIC 9(8) VALUE ZERO.
+         01 WS-CKPTREM PIC 9(4) VALUE ZERO.
+         01 WS-FRESHLOAD PIC X(01) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000LOADSTART.
+
+       DISPLAY "Bulk-loading cob-contacts06-input.dat into".
+       DISPLAY "cob-contacts01.dat ...".
+
+       PERFORM 0000READCHECKPOINT.
+
+       IF WS-RESUMEFROM > 0
+         DISPLAY "A checkpoint was found, resuming after record "
+             WS-RESUMEFROM "."
+         DISPLAY "Is this a NEW, unrelated load file rather than a"
+         DISPLAY "restart of the previous one? (Y/N):"
+         ACCEPT WS-FRESHLOAD
+         IF WS-FRESHLOAD = "Y" OR WS-FRESHLOAD = "y"
+           DISPLAY "Starting a fresh load - ignoring old checkpoint."
+           MOVE 0 TO WS-RESUMEFROM
+         END-IF
+       END-IF.
+
+       OPEN INPUT LOADFILE.
+       OPEN I-O DATAFILE.
+
+       IF WS-RESUMEFROM > 0
+         DISPLAY "Resuming after record " WS-RESUMEFROM
+             " - skipping already-loaded rows."
+         MOVE WS-RESUMEFROM TO WS-SKIPCOUNT
+         PERFORM UNTIL WS-SKIPCOUNT = 0 OR WS-ENDOFFILE = 1
+           READ LOADFILE
+             AT END MOVE 1 TO WS-ENDOFFILE
+             NOT AT END SUBTRACT 1 FROM WS-SKIPCOUNT
+           END-READ
+         END-PERFORM
+         MOVE WS-RESUMEFROM TO WS-RECCOUNT
+       END-IF.
+
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ LOADFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000LOADROW
+         END-READ
+       END-PERFORM.
+
+       CLOSE LOADFILE.
+       CLOSE DATAFILE.
+
+       PERFORM 0000CLEARCHECKPOINT.
+
+       DISPLAY WS-LOADEDCOUNT " contact(s) loaded, "
+           WS-ERRORCOUNT " row(s) rejected.".
+       STOP RUN.
+
+       0000LOADROW.
+
+       ADD 1 TO WS-RECCOUNT.
+       MOVE LOADREC TO DATAFILEFD.
+       WRITE DATAFILEFD
+         INVALID KEY
+           DISPLAY "!ERROR RECORD ALREADY EXISTS: " LD-CKEY
+           ADD 1 TO WS-ERRORCOUNT
+         NOT INVALID KEY
+           ADD 1 TO WS-LOADEDCOUNT
+       END-WRITE.
+
+       DIVIDE WS-RECCOUNT BY WS-CHECKPOINTEVERY
+         GIVING WS-CKPTQUOT REMAINDER WS-CKPTREM.
+       IF WS-CKPTREM = 0
+         PERFORM 0000WRITECHECKPOINT
+       END-IF.
+
+       0000READCHECKPOINT.
+
+       MOVE 0 TO WS-RESUMEFROM.
+       OPEN INPUT CKPTFILE.
+       IF WS-CKPTSTATUS = "00"
+         READ CKPTFILE
+           AT END CONTINUE
+           NOT AT END MOVE CKPTREC TO WS-RESUMEFROM
+         END-READ
+         CLOSE CKPTFILE
+       END-IF.
+
+       0000WRITECHECKPOINT.
+
+       OPEN OUTPUT CKPTFILE.
+       MOVE WS-RECCOUNT TO CKPTREC.
+       WRITE CKPTREC.
+       CLOSE CKPTFILE.
+
+       0000CLEARCHECKPOINT.
+
+       OPEN OUTPUT CKPTFILE.
+       CLOSE CKPTFILE.
