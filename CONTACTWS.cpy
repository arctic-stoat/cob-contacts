@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Shared working-storage mirror of the DATAFILE record layout.
+      * COPY ... REPLACING WS- BY <prefix>- to get an independent
+      * snapshot area (e.g. for before/after audit logging).
+      *****************************************************************
+           05 WS-CKEY PIC 9(4).
+           05 WS-CNAME PIC X(25).
+           05 WS-CTEL PIC X(25).
+           05 WS-CADR-S PIC X(20).
+           05 WS-CADR-P PIC X(10).
+           05 WS-CADR-C PIC X(15).
+           05 WS-CADR-N PIC X(15).
+           05 WS-CNOTE PIC X(80).
