@@ -0,0 +1,98 @@
+      * MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-contacts02.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT DATAFILE ASSIGN TO "cob-contacts01.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CKEY.
+           SELECT CSVFILE ASSIGN TO "cob-contacts01.csv"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD DATAFILE
+           RECORD CONTAINS 200 CHARACTERS.
+         01 DATAFILEFD.
+           COPY CONTACTFD.
+         FD CSVFILE
+           RECORD CONTAINS 230 CHARACTERS.
+         01 CSVREC PIC X(230).
+
+         WORKING-STORAGE SECTION.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-ROWCOUNT PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000EXPORTSTART.
+
+       DISPLAY "Exporting cob-contacts01.dat to cob-contacts01.csv ...".
+
+       OPEN INPUT DATAFILE.
+       OPEN OUTPUT CSVFILE.
+
+       MOVE "CKEY,CNAME,CTEL,CADR-S,CADR-P,CADR-C,CADR-N,CNOTE"
+         TO CSVREC.
+       WRITE CSVREC.
+
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000EXPORTWRITEROW
+         END-READ
+       END-PERFORM.
+
+       CLOSE DATAFILE.
+       CLOSE CSVFILE.
+
+       DISPLAY WS-ROWCOUNT " contact(s) exported.".
+       STOP RUN.
+
+       0000EXPORTWRITEROW.
+
+       MOVE SPACES TO CSVREC.
+       STRING CKEY                           DELIMITED BY SIZE
+           ',"'                               DELIMITED BY SIZE
+           FUNCTION TRIM(CNAME)               DELIMITED BY SIZE
+           '","'                              DELIMITED BY SIZE
+           FUNCTION TRIM(CTEL)                DELIMITED BY SIZE
+           '","'                              DELIMITED BY SIZE
+           FUNCTION TRIM(CADR-S)              DELIMITED BY SIZE
+           '","'                              DELIMITED BY SIZE
+           FUNCTION TRIM(CADR-P)              DELIMITED BY SIZE
+           '","'                              DELIMITED BY SIZE
+           FUNCTION TRIM(CADR-C)              DELIMITED BY SIZE
+           '","'                              DELIMITED BY SIZE
+           FUNCTION TRIM(CADR-N)              DELIMITED BY SIZE
+           '","'                              DELIMITED BY SIZE
+           FUNCTION TRIM(CNOTE)               DELIMITED BY SIZE
+           '"'                                DELIMITED BY SIZE
+           INTO CSVREC
+       END-STRING.
+       WRITE CSVREC.
+       ADD 1 TO WS-ROWCOUNT.
