@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Shared record layout for DATAFILE (cob-contacts01.dat).
+      * COPYed into every program that opens the indexed contact file
+      * so the layout only has to be maintained in one place.
+      *****************************************************************
+           05 CKEY PIC 9(4).
+           05 CNAME PIC X(25).
+           05 CTEL PIC X(25).
+           05 CADR-S PIC X(20).
+           05 CADR-P PIC X(10).
+           05 CADR-C PIC X(15).
+           05 CADR-N PIC X(15).
+           05 CNOTE PIC X(80).
