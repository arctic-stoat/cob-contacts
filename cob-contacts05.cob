@@ -0,0 +1,89 @@
+      * MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-contacts05.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT DATAFILE ASSIGN TO "cob-contacts01.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CKEY.
+           SELECT LABELPRINTFILE ASSIGN TO "cob-contacts05.prt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD DATAFILE
+           RECORD CONTAINS 200 CHARACTERS.
+         01 DATAFILEFD.
+           COPY CONTACTFD.
+         FD LABELPRINTFILE
+           RECORD CONTAINS 40 CHARACTERS.
+         01 LABELPRINTREC PIC X(40).
+
+         WORKING-STORAGE SECTION.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-LABELCOUNT PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000LABELSTART.
+
+       DISPLAY "Printing mailing labels to cob-contacts05.prt ...".
+
+       OPEN INPUT DATAFILE.
+       OPEN OUTPUT LABELPRINTFILE.
+
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000LABELWRITE
+         END-READ
+       END-PERFORM.
+
+       CLOSE DATAFILE.
+       CLOSE LABELPRINTFILE.
+
+       DISPLAY WS-LABELCOUNT " label(s) written.".
+       STOP RUN.
+
+       0000LABELWRITE.
+
+       MOVE CNAME TO LABELPRINTREC.
+       WRITE LABELPRINTREC.
+       MOVE CADR-S TO LABELPRINTREC.
+       WRITE LABELPRINTREC.
+       MOVE SPACES TO LABELPRINTREC.
+       STRING CADR-P   DELIMITED BY SIZE
+           "  "         DELIMITED BY SIZE
+           CADR-C       DELIMITED BY SIZE
+           INTO LABELPRINTREC
+       END-STRING.
+       WRITE LABELPRINTREC.
+       MOVE CADR-N TO LABELPRINTREC.
+       WRITE LABELPRINTREC.
+       MOVE SPACES TO LABELPRINTREC.
+       WRITE LABELPRINTREC.
+       ADD 1 TO WS-LABELCOUNT.
