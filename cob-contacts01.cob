@@ -31,20 +31,61 @@
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              RECORD KEY IS CKEY.
-       
+           SELECT DIRSORTFILE ASSIGN TO "cob-contacts01.srt".
+           SELECT DIRPRINTFILE ASSIGN TO "cob-contacts01.prt"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITFILE ASSIGN TO "cob-contacts01.log"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BACKUPFILE ASSIGN TO WS-BACKUPFILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-BACKUPSTATUS.
+
        DATA DIVISION.
          FILE SECTION.
          FD DATAFILE
            RECORD CONTAINS 200 CHARACTERS.
          01 DATAFILEFD.
-           05 CKEY PIC 9(4).
-           05 CNAME PIC X(25).
-           05 CTEL PIC X(25).
-           05 CADR-S PIC X(20).
-           05 CADR-P PIC X(10).
-           05 CADR-C PIC X(15).
-           05 CADR-N PIC X(15).
-           05 CNOTE PIC X(80).
+           COPY CONTACTFD.
+         SD DIRSORTFILE.
+         01 DIRSORTREC.
+           COPY CONTACTFD
+             REPLACING ==CKEY== BY ==DS-CKEY==
+                       ==CNAME== BY ==DS-CNAME==
+                       ==CTEL== BY ==DS-CTEL==
+                       ==CADR-S== BY ==DS-CADR-S==
+                       ==CADR-P== BY ==DS-CADR-P==
+                       ==CADR-C== BY ==DS-CADR-C==
+                       ==CADR-N== BY ==DS-CADR-N==
+                       ==CNOTE== BY ==DS-CNOTE==.
+         FD DIRPRINTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+         01 DIRPRINTREC PIC X(80).
+         FD AUDITFILE
+           RECORD CONTAINS 423 CHARACTERS.
+         01 AUDITREC.
+           05 AUD-DATE PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-TIME PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-CKEY PIC 9(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-OPERATION PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-BEFORE PIC X(194).
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-AFTER PIC X(194).
+         FD BACKUPFILE
+           RECORD CONTAINS 194 CHARACTERS.
+         01 BACKUPREC.
+           COPY CONTACTFD
+             REPLACING ==CKEY== BY ==BK-CKEY==
+                       ==CNAME== BY ==BK-CNAME==
+                       ==CTEL== BY ==BK-CTEL==
+                       ==CADR-S== BY ==BK-CADR-S==
+                       ==CADR-P== BY ==BK-CADR-P==
+                       ==CADR-C== BY ==BK-CADR-C==
+                       ==CADR-N== BY ==BK-CADR-N==
+                       ==CNOTE== BY ==BK-CNOTE==.
          WORKING-STORAGE SECTION.
          01 WS-ENDOFFILE PIC 9 VALUE ZERO. 
          01 WS-DATAFILEFD.
@@ -55,7 +96,7 @@
            05 WS-CADR-P PIC X(10).
            05 WS-CADR-C PIC X(15).
            05 WS-CADR-N PIC X(15).
-           05 WS-CNOTE PIC X(100).
+           05 WS-CNOTE PIC X(80).
          01 DATEANDTIME.
            05 CURRENTDATE.
              10 YY PIC 99.
@@ -70,9 +111,41 @@
            05 YYYY PIC 9999.
            05 MM2 PIC 99.
            05 DD2 PIC 99.
+         01 WS-DIRLINECOUNT PIC 9(3) VALUE ZERO.
+         01 WS-DIRPAGECOUNT PIC 9(3) VALUE ZERO.
+         01 WS-DIRLINESPERPAGE PIC 9(3) VALUE 55.
+         01 WS-MAXCKEY PIC 9(4) VALUE ZERO.
+         01 WS-VALIDOK PIC 9 VALUE 1.
+         01 WS-NATIONUPPER PIC X(15) VALUE SPACES.
+         01 WS-BACKUPFILENAME PIC X(40) VALUE SPACES.
+         01 WS-BACKUPSTATUS PIC X(02) VALUE SPACES.
+         01 WS-SEARCHTERM PIC X(25) VALUE SPACES.
+         01 WS-SEARCHLEN PIC 9(2) VALUE ZERO.
+         01 WS-SEARCHMATCH PIC 9(2) VALUE ZERO.
+         01 WS-SEARCHFOUND PIC 9(5) VALUE ZERO.
+         01 WS-AUDITBEFORE.
+           COPY CONTACTWS
+             REPLACING ==WS-CKEY==   BY ==WS-AUDB-CKEY==
+                       ==WS-CNAME==  BY ==WS-AUDB-CNAME==
+                       ==WS-CTEL==   BY ==WS-AUDB-CTEL==
+                       ==WS-CADR-S== BY ==WS-AUDB-CADR-S==
+                       ==WS-CADR-P== BY ==WS-AUDB-CADR-P==
+                       ==WS-CADR-C== BY ==WS-AUDB-CADR-C==
+                       ==WS-CADR-N== BY ==WS-AUDB-CADR-N==
+                       ==WS-CNOTE==  BY ==WS-AUDB-CNOTE==.
+         01 WS-AUDITAFTER.
+           COPY CONTACTWS
+             REPLACING ==WS-CKEY==   BY ==WS-AUDA-CKEY==
+                       ==WS-CNAME==  BY ==WS-AUDA-CNAME==
+                       ==WS-CTEL==   BY ==WS-AUDA-CTEL==
+                       ==WS-CADR-S== BY ==WS-AUDA-CADR-S==
+                       ==WS-CADR-P== BY ==WS-AUDA-CADR-P==
+                       ==WS-CADR-C== BY ==WS-AUDA-CADR-C==
+                       ==WS-CADR-N== BY ==WS-AUDA-CADR-N==
+                       ==WS-CNOTE==  BY ==WS-AUDA-CNOTE==.
 
          LOCAL-STORAGE SECTION.
-         01 USER-SELECTION PIC 9 VALUE ZERO.
+         01 USER-SELECTION PIC 99 VALUE ZERO.
          01 CID-SELECTION PIC 9(4) VALUE ZERO.
 
        PROCEDURE DIVISION.
@@ -136,8 +209,11 @@
          DISPLAY "    3 : Delete Contact"
          DISPLAY "    4 : Detailed Contact Information"
          DISPLAY "    5 : Delete ALL Contacts"
-         DISPLAY "    6 : Go To Main Menu"
-         DISPLAY "    7 : Exit Application"
+         DISPLAY "    6 : Restore From Backup"
+         DISPLAY "    7 : Print Directory"
+         DISPLAY "    8 : Search Contacts"
+         DISPLAY "    9 : Go To Main Menu"
+         DISPLAY "   10 : Exit Application"
          DISPLAY "Select number and press Enter: "
          ACCEPT USER-SELECTION
 
@@ -147,8 +223,11 @@
            WHEN 3 PERFORM 0000SELECTIONDELETE
            WHEN 4 PERFORM 0000SELECTIONMORE
            WHEN 5 PERFORM 0000SELECTIONDELETEALL
-           WHEN 6 PERFORM 0000SELECTIONSTART
-           WHEN 7 GO TO 0000SELECTIONQUIT
+           WHEN 6 PERFORM 0000SELECTIONRESTOREBACKUP
+           WHEN 7 PERFORM 0000SELECTIONPRINTDIRECTORY
+           WHEN 8 PERFORM 0000SELECTIONSEARCH
+           WHEN 9 PERFORM 0000SELECTIONSTART
+           WHEN 10 GO TO 0000SELECTIONQUIT
            WHEN OTHER PERFORM 0000SELECTIONCONTACTSERROR
          END-EVALUATE
        END-PERFORM.
@@ -159,18 +238,35 @@
        DISPLAY "!ERROR WRONG INPUT!".
        GO TO 0000SELECTIONCONTACTS.
 
+       0000ASSIGNNEXTCKEY.
+
+       MOVE 0 TO WS-MAXCKEY.
+       OPEN INPUT DATAFILE.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+             IF CKEY > WS-MAXCKEY
+               MOVE CKEY TO WS-MAXCKEY
+             END-IF
+         END-READ
+       END-PERFORM.
+       CLOSE DATAFILE.
+       MOVE 0 TO WS-ENDOFFILE.
+       ADD 1 TO WS-MAXCKEY.
+       MOVE WS-MAXCKEY TO WS-CKEY.
+
        0000SELECTIONADDCONTACT.
        MOVE 0 TO USER-SELECTION.
 
+       PERFORM 0000ASSIGNNEXTCKEY.
        DISPLAY " ".
-       DISPLAY "Enter Contact ID:".
-       ACCEPT WS-CKEY.
-       IF WS-CKEY IS NUMERIC
-         DISPLAY "Enter Contact Name (max 25 characters):"
-         ACCEPT WS-CNAME
-         ELSE
-           DISPLAY "!!!ERROR WRONG INPUT"
-           GO TO 0000SELECTIONADDCONTACT
+       DISPLAY "Assigned Contact ID: " WS-CKEY.
+       DISPLAY "Enter Contact Name (max 25 characters):".
+       ACCEPT WS-CNAME.
+       IF WS-CNAME = SPACES
+         DISPLAY "!ERROR CONTACT NAME CANNOT BE BLANK!"
+         GO TO 0000SELECTIONADDCONTACT
        END-IF.
 
        MOVE " " TO WS-CTEL.
@@ -180,21 +276,26 @@
        MOVE " " TO WS-CADR-N.
        MOVE " " TO WS-CNOTE.
 
-       MOVE WS-CKEY TO CKEY.
-       MOVE WS-CNAME TO CNAME.
-       MOVE WS-CTEL TO CKEY.
-       MOVE WS-CADR-S TO CNAME.
-       MOVE WS-CADR-P TO CKEY.
-       MOVE WS-CADR-C TO CNAME.
-       MOVE WS-CADR-N TO CKEY.
-       MOVE WS-CNOTE TO CNAME.
-
        MOVE WS-DATAFILEFD TO DATAFILEFD.
 
        OPEN I-O DATAFILE.
        WRITE DATAFILEFD
          INVALID KEY DISPLAY"!ERROR RECORD ALREADY EXIST!"
-         NOT INVALID KEY DISPLAY "Contact Added."
+         NOT INVALID KEY
+           DISPLAY "Contact Added."
+           MOVE SPACES TO WS-AUDITBEFORE
+           MOVE CNAME TO WS-AUDA-CNAME
+           MOVE CTEL TO WS-AUDA-CTEL
+           MOVE CADR-S TO WS-AUDA-CADR-S
+           MOVE CADR-P TO WS-AUDA-CADR-P
+           MOVE CADR-C TO WS-AUDA-CADR-C
+           MOVE CADR-N TO WS-AUDA-CADR-N
+           MOVE CNOTE TO WS-AUDA-CNOTE
+           MOVE CKEY TO AUD-CKEY
+           MOVE "ADD" TO AUD-OPERATION
+           MOVE WS-AUDITBEFORE TO AUD-BEFORE
+           MOVE WS-AUDITAFTER TO AUD-AFTER
+           PERFORM 0000WRITEAUDITRECORD
        END-WRITE.
        CLOSE DATAFILE.
 
@@ -213,17 +314,49 @@
              DISPLAY "!!!ERROR WRONG INPUT"
              GO TO 0000SELECTIONEDIT
          END-IF.
+         IF WS-CNAME = SPACES
+           DISPLAY "!ERROR CONTACT NAME CANNOT BE BLANK!"
+           GO TO 0000SELECTIONEDIT
+         END-IF.
          DISPLAY "New Contact Tel:"
          ACCEPT WS-CTEL.
+         IF WS-CTEL = SPACES
+           DISPLAY "!ERROR TELEPHONE CANNOT BE BLANK!"
+           GO TO 0000SELECTIONEDIT
+         END-IF.
 
          OPEN I-O DATAFILE.
          MOVE WS-CKEY TO CKEY.
-         MOVE WS-CNAME TO CNAME.
-         MOVE WS-CTEL TO CTEL.
-           REWRITE DATAFILEFD
-             INVALID KEY DISPLAY"!ERROR CONTACT DOSE NOT EXIST!"
-             NOT INVALID KEY DISPLAY "Contact Edited."
-           END-REWRITE.
+         READ DATAFILE KEY IS CKEY
+           INVALID KEY DISPLAY "!ERROR CONTACT DOSE NOT EXIST!"
+           NOT INVALID KEY
+             MOVE CNAME TO WS-AUDB-CNAME
+             MOVE CTEL TO WS-AUDB-CTEL
+             MOVE CADR-S TO WS-AUDB-CADR-S
+             MOVE CADR-P TO WS-AUDB-CADR-P
+             MOVE CADR-C TO WS-AUDB-CADR-C
+             MOVE CADR-N TO WS-AUDB-CADR-N
+             MOVE CNOTE TO WS-AUDB-CNOTE
+             MOVE WS-CNAME TO CNAME
+             MOVE WS-CTEL TO CTEL
+             REWRITE DATAFILEFD
+               INVALID KEY DISPLAY"!ERROR CONTACT DOSE NOT EXIST!"
+               NOT INVALID KEY
+                 DISPLAY "Contact Edited."
+                 MOVE CNAME TO WS-AUDA-CNAME
+                 MOVE CTEL TO WS-AUDA-CTEL
+                 MOVE CADR-S TO WS-AUDA-CADR-S
+                 MOVE CADR-P TO WS-AUDA-CADR-P
+                 MOVE CADR-C TO WS-AUDA-CADR-C
+                 MOVE CADR-N TO WS-AUDA-CADR-N
+                 MOVE CNOTE TO WS-AUDA-CNOTE
+                 MOVE CKEY TO AUD-CKEY
+                 MOVE "EDIT" TO AUD-OPERATION
+                 MOVE WS-AUDITBEFORE TO AUD-BEFORE
+                 MOVE WS-AUDITAFTER TO AUD-AFTER
+                 PERFORM 0000WRITEAUDITRECORD
+             END-REWRITE
+         END-READ.
          CLOSE DATAFILE.
 
        GO TO 0000SELECTIONCONTACTS.
@@ -257,10 +390,28 @@
        0000CONTINUEDELETE.
 
        OPEN I-O DATAFILE.
-       DELETE DATAFILE
+       READ DATAFILE KEY IS CKEY
          INVALID KEY DISPLAY "!ERROR CONTACT DOSE NOT EXIST!"
-         NOT INVALID KEY DISPLAY "Contact Deleted."
-       END-DELETE.
+         NOT INVALID KEY
+           MOVE CNAME TO WS-AUDB-CNAME
+           MOVE CTEL TO WS-AUDB-CTEL
+           MOVE CADR-S TO WS-AUDB-CADR-S
+           MOVE CADR-P TO WS-AUDB-CADR-P
+           MOVE CADR-C TO WS-AUDB-CADR-C
+           MOVE CADR-N TO WS-AUDB-CADR-N
+           MOVE CNOTE TO WS-AUDB-CNOTE
+           DELETE DATAFILE
+             INVALID KEY DISPLAY "!ERROR CONTACT DOSE NOT EXIST!"
+             NOT INVALID KEY
+               DISPLAY "Contact Deleted."
+               MOVE SPACES TO WS-AUDITAFTER
+               MOVE CKEY TO AUD-CKEY
+               MOVE "DELETE" TO AUD-OPERATION
+               MOVE WS-AUDITBEFORE TO AUD-BEFORE
+               MOVE WS-AUDITAFTER TO AUD-AFTER
+               PERFORM 0000WRITEAUDITRECORD
+           END-DELETE
+       END-READ.
        CLOSE DATAFILE.
 
        GO TO 0000SELECTIONCONTACTS.
@@ -360,11 +511,19 @@
            DISPLAY " ".
            DISPLAY "New Name:"
            ACCEPT WS-CNAME.
+           IF WS-CNAME = SPACES
+             DISPLAY "!ERROR CONTACT NAME CANNOT BE BLANK!"
+             GO TO 0000SELECTIONEDITNAME
+           END-IF.
            GO TO 0000CONTINUEEDIT.
          0000SELECTIONEDITTEL.
            DISPLAY " ".
            DISPLAY "New Tel:"
            ACCEPT WS-CTEL.
+           IF WS-CTEL = SPACES
+             DISPLAY "!ERROR TELEPHONE CANNOT BE BLANK!"
+             GO TO 0000SELECTIONEDITTEL
+           END-IF.
            GO TO 0000CONTINUEEDIT.
          0000SELECTIONEDITSTREET.
            DISPLAY " ".
@@ -375,6 +534,11 @@
            DISPLAY " ".
            DISPLAY "New Post number:"
            ACCEPT WS-CADR-P.
+           PERFORM 0000VALIDATEPOSTALSHAPE.
+           IF WS-VALIDOK = 0
+             DISPLAY "!ERROR POST CODE DOES NOT MATCH NATION!"
+             GO TO 0000SELECTIONEDITPOST
+           END-IF.
            GO TO 0000CONTINUEEDIT.
          0000SELECTIONEDITCITY.
            DISPLAY " ".
@@ -385,28 +549,85 @@
            DISPLAY " ".
            DISPLAY "New Nation:"
            ACCEPT WS-CADR-N.
+           PERFORM 0000VALIDATEPOSTALSHAPE.
+           IF WS-VALIDOK = 0
+             DISPLAY "!ERROR POST CODE DOES NOT MATCH NATION!"
+             GO TO 0000SELECTIONEDITNATION
+           END-IF.
            GO TO 0000CONTINUEEDIT.
          0000SELECTIONEDITNOTES.
            DISPLAY " ".
            DISPLAY "New Note:"
-           ACCEPT WS-CTEL.
+           ACCEPT WS-CNOTE.
            GO TO 0000CONTINUEEDIT.
 
+         0000VALIDATEPOSTALSHAPE.
+           MOVE 1 TO WS-VALIDOK.
+           MOVE WS-CADR-N TO WS-NATIONUPPER.
+           INSPECT WS-NATIONUPPER CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           IF WS-CADR-N NOT = SPACES
+             IF WS-CADR-P = SPACES
+               MOVE 0 TO WS-VALIDOK
+             ELSE
+               IF WS-NATIONUPPER = "USA" OR WS-NATIONUPPER = "US"
+                 IF WS-CADR-P(1:5) IS NOT NUMERIC
+                     OR WS-CADR-P(6:5) NOT = SPACES
+                   MOVE 0 TO WS-VALIDOK
+                 END-IF
+               ELSE
+                 IF WS-NATIONUPPER = "SWEDEN" OR WS-NATIONUPPER = "SE"
+                   IF WS-CADR-P(1:3) IS NOT NUMERIC
+                       OR WS-CADR-P(4:1) NOT = SPACE
+                       OR WS-CADR-P(5:2) IS NOT NUMERIC
+                       OR WS-CADR-P(7:4) NOT = SPACES
+                     MOVE 0 TO WS-VALIDOK
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
          0000CONTINUEEDIT.
 
          OPEN I-O DATAFILE.
          MOVE WS-CKEY TO CKEY.
-         MOVE WS-CNAME TO CNAME.
-         MOVE WS-CTEL TO CTEL.
-         MOVE WS-CADR-S TO CADR-S
-         MOVE WS-CADR-P TO CADR-P
-         MOVE WS-CADR-C TO CADR-C
-         MOVE WS-CADR-N TO CADR-N
-         MOVE WS-CNOTE TO CNOTE
-           REWRITE DATAFILEFD
-             INVALID KEY DISPLAY"!ERROR CONTACT DOSE NOT EXIST!"
-             NOT INVALID KEY DISPLAY "Contact Edited."
-           END-REWRITE.
+         READ DATAFILE KEY IS CKEY
+           INVALID KEY DISPLAY "!ERROR CONTACT DOSE NOT EXIST!"
+           NOT INVALID KEY
+             MOVE CNAME TO WS-AUDB-CNAME
+             MOVE CTEL TO WS-AUDB-CTEL
+             MOVE CADR-S TO WS-AUDB-CADR-S
+             MOVE CADR-P TO WS-AUDB-CADR-P
+             MOVE CADR-C TO WS-AUDB-CADR-C
+             MOVE CADR-N TO WS-AUDB-CADR-N
+             MOVE CNOTE TO WS-AUDB-CNOTE
+             MOVE WS-CNAME TO CNAME
+             MOVE WS-CTEL TO CTEL
+             MOVE WS-CADR-S TO CADR-S
+             MOVE WS-CADR-P TO CADR-P
+             MOVE WS-CADR-C TO CADR-C
+             MOVE WS-CADR-N TO CADR-N
+             MOVE WS-CNOTE TO CNOTE
+             REWRITE DATAFILEFD
+               INVALID KEY DISPLAY"!ERROR CONTACT DOSE NOT EXIST!"
+               NOT INVALID KEY
+                 DISPLAY "Contact Edited."
+                 MOVE CNAME TO WS-AUDA-CNAME
+                 MOVE CTEL TO WS-AUDA-CTEL
+                 MOVE CADR-S TO WS-AUDA-CADR-S
+                 MOVE CADR-P TO WS-AUDA-CADR-P
+                 MOVE CADR-C TO WS-AUDA-CADR-C
+                 MOVE CADR-N TO WS-AUDA-CADR-N
+                 MOVE CNOTE TO WS-AUDA-CNOTE
+                 MOVE CKEY TO AUD-CKEY
+                 MOVE "EDIT" TO AUD-OPERATION
+                 MOVE WS-AUDITBEFORE TO AUD-BEFORE
+                 MOVE WS-AUDITAFTER TO AUD-AFTER
+                 PERFORM 0000WRITEAUDITRECORD
+             END-REWRITE
+         END-READ.
          CLOSE DATAFILE.
 
        GO TO 0000SELECTIONBACKTOMORE.
@@ -437,6 +658,34 @@
 
        0000CONTINUEDELETEALL.
 
+         ACCEPT CURRENTDATE2 FROM DATE yyyymmdd.
+         ACCEPT CURRENTTIME FROM TIME.
+         MOVE SPACES TO WS-BACKUPFILENAME.
+         STRING "cob-contacts01-" DELIMITED BY SIZE
+             YYYY                  DELIMITED BY SIZE
+             MM2                   DELIMITED BY SIZE
+             DD2                   DELIMITED BY SIZE
+             TIMEHH                DELIMITED BY SIZE
+             TIMEMM                DELIMITED BY SIZE
+             TIMESS                DELIMITED BY SIZE
+             ".bak"                DELIMITED BY SIZE
+             INTO WS-BACKUPFILENAME
+         END-STRING.
+
+         OPEN OUTPUT BACKUPFILE.
+         OPEN INPUT DATAFILE.
+         PERFORM UNTIL WS-ENDOFFILE = 1
+           READ DATAFILE
+             AT END MOVE 1 TO WS-ENDOFFILE
+             NOT AT END PERFORM 0000LOGDELETEALLROW
+           END-READ
+         END-PERFORM.
+         CLOSE DATAFILE.
+         CLOSE BACKUPFILE.
+         MOVE 0 TO WS-ENDOFFILE.
+
+         DISPLAY "Backup written to " WS-BACKUPFILENAME.
+
          DELETE FILE
            DATAFILE
          END-DELETE.
@@ -454,14 +703,284 @@
            END-WRITE.
          CLOSE DATAFILE.
 
+         MOVE SPACES TO WS-AUDITBEFORE.
+         MOVE CNAME TO WS-AUDA-CNAME.
+         MOVE CTEL TO WS-AUDA-CTEL.
+         MOVE CADR-S TO WS-AUDA-CADR-S.
+         MOVE CADR-P TO WS-AUDA-CADR-P.
+         MOVE CADR-C TO WS-AUDA-CADR-C.
+         MOVE CADR-N TO WS-AUDA-CADR-N.
+         MOVE CNOTE TO WS-AUDA-CNOTE.
+         MOVE CKEY TO AUD-CKEY.
+         MOVE "ADD" TO AUD-OPERATION.
+         MOVE WS-AUDITBEFORE TO AUD-BEFORE.
+         MOVE WS-AUDITAFTER TO AUD-AFTER.
+         PERFORM 0000WRITEAUDITRECORD.
+
          GO TO 0000SELECTIONCONTACTS.
 
+       0000LOGDELETEALLROW.
+
+       MOVE DATAFILEFD TO BACKUPREC.
+       WRITE BACKUPREC.
+       MOVE CNAME TO WS-AUDB-CNAME.
+       MOVE CTEL TO WS-AUDB-CTEL.
+       MOVE CADR-S TO WS-AUDB-CADR-S.
+       MOVE CADR-P TO WS-AUDB-CADR-P.
+       MOVE CADR-C TO WS-AUDB-CADR-C.
+       MOVE CADR-N TO WS-AUDB-CADR-N.
+       MOVE CNOTE TO WS-AUDB-CNOTE.
+       MOVE SPACES TO WS-AUDITAFTER.
+       MOVE CKEY TO AUD-CKEY.
+       MOVE "DELETEALL" TO AUD-OPERATION.
+       MOVE WS-AUDITBEFORE TO AUD-BEFORE.
+       MOVE WS-AUDITAFTER TO AUD-AFTER.
+       PERFORM 0000WRITEAUDITRECORD.
+
        0000SELECTIONDELETEALLERROR.
 
        DISPLAY " ".
        DISPLAY "!ERROR WRONG INPUT!".
        GO TO 0000SELECTIONDELETEALL.
 
+       0000SELECTIONRESTOREBACKUP.
+       MOVE 0 TO USER-SELECTION.
+
+       DISPLAY " ".
+       DISPLAY "Enter backup file name to restore, for example".
+       DISPLAY "cob-contacts01-YYYYMMDDHHMMSS.bak :".
+       MOVE SPACES TO WS-BACKUPFILENAME.
+       ACCEPT WS-BACKUPFILENAME.
+
+       OPEN INPUT BACKUPFILE.
+       IF WS-BACKUPSTATUS NOT = "00"
+         DISPLAY "!ERROR BACKUP FILE NOT FOUND!"
+         GO TO 0000SELECTIONCONTACTS
+       END-IF.
+       CLOSE BACKUPFILE.
+
+       PERFORM UNTIL USER-SELECTION>0
+         DISPLAY "This will replace all current contacts with the"
+         DISPLAY "backup."
+         DISPLAY "    1 : Yes I want to restore this backup."
+         DISPLAY "    2 : No!"
+         DISPLAY "Select number and press Enter: "
+         ACCEPT USER-SELECTION
+
+         EVALUATE USER-SELECTION
+           WHEN 1 PERFORM 0000CONTINUERESTORE
+           WHEN 2 PERFORM 0000SELECTIONCONTACTS
+           WHEN OTHER PERFORM 0000SELECTIONRESTOREBACKUPERROR
+         END-EVALUATE
+       END-PERFORM.
+
+       0000CONTINUERESTORE.
+
+       OPEN INPUT DATAFILE.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000LOGRESTOREWIPEROW
+         END-READ
+       END-PERFORM.
+       CLOSE DATAFILE.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       DELETE FILE
+           DATAFILE
+       END-DELETE.
+
+       OPEN OUTPUT DATAFILE.
+       OPEN INPUT BACKUPFILE.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ BACKUPFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000RESTOREROW
+         END-READ
+       END-PERFORM.
+       CLOSE DATAFILE.
+       CLOSE BACKUPFILE.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       DISPLAY "Contacts restored from " WS-BACKUPFILENAME.
+       GO TO 0000SELECTIONCONTACTS.
+
+       0000LOGRESTOREWIPEROW.
+
+       MOVE CNAME TO WS-AUDB-CNAME.
+       MOVE CTEL TO WS-AUDB-CTEL.
+       MOVE CADR-S TO WS-AUDB-CADR-S.
+       MOVE CADR-P TO WS-AUDB-CADR-P.
+       MOVE CADR-C TO WS-AUDB-CADR-C.
+       MOVE CADR-N TO WS-AUDB-CADR-N.
+       MOVE CNOTE TO WS-AUDB-CNOTE.
+       MOVE SPACES TO WS-AUDITAFTER.
+       MOVE CKEY TO AUD-CKEY.
+       MOVE "DELETEALL" TO AUD-OPERATION.
+       MOVE WS-AUDITBEFORE TO AUD-BEFORE.
+       MOVE WS-AUDITAFTER TO AUD-AFTER.
+       PERFORM 0000WRITEAUDITRECORD.
+
+       0000RESTOREROW.
+
+       MOVE BACKUPREC TO DATAFILEFD.
+       WRITE DATAFILEFD
+         INVALID KEY
+           DISPLAY "!ERROR SKIPPING DUPLICATE CONTACT ID: " BK-CKEY
+         NOT INVALID KEY
+           MOVE SPACES TO WS-AUDITBEFORE
+           MOVE CNAME TO WS-AUDA-CNAME
+           MOVE CTEL TO WS-AUDA-CTEL
+           MOVE CADR-S TO WS-AUDA-CADR-S
+           MOVE CADR-P TO WS-AUDA-CADR-P
+           MOVE CADR-C TO WS-AUDA-CADR-C
+           MOVE CADR-N TO WS-AUDA-CADR-N
+           MOVE CNOTE TO WS-AUDA-CNOTE
+           MOVE CKEY TO AUD-CKEY
+           MOVE "RESTORE" TO AUD-OPERATION
+           MOVE WS-AUDITBEFORE TO AUD-BEFORE
+           MOVE WS-AUDITAFTER TO AUD-AFTER
+           PERFORM 0000WRITEAUDITRECORD
+       END-WRITE.
+
+       0000SELECTIONRESTOREBACKUPERROR.
+
+       DISPLAY " ".
+       DISPLAY "!ERROR WRONG INPUT!".
+       GO TO 0000SELECTIONRESTOREBACKUP.
+
+       0000SELECTIONPRINTDIRECTORY.
+       MOVE 0 TO USER-SELECTION.
+       DISPLAY " ".
+       DISPLAY "Sorting contacts by name and writing directory to".
+       DISPLAY "cob-contacts01.prt ...".
+
+       SORT DIRSORTFILE
+         ON ASCENDING KEY DS-CNAME
+         USING DATAFILE
+         OUTPUT PROCEDURE 0000PRINTDIRECTORYOUTPUT.
+
+       DISPLAY "Directory printed to cob-contacts01.prt.".
+       GO TO 0000SELECTIONCONTACTS.
+
+       0000PRINTDIRECTORYOUTPUT.
+
+       OPEN OUTPUT DIRPRINTFILE.
+       MOVE 0 TO WS-DIRPAGECOUNT.
+       MOVE WS-DIRLINESPERPAGE TO WS-DIRLINECOUNT.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         RETURN DIRSORTFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000PRINTDIRECTORYLINE
+         END-RETURN
+       END-PERFORM.
+       CLOSE DIRPRINTFILE.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       0000PRINTDIRECTORYLINE.
+
+       IF WS-DIRLINECOUNT >= WS-DIRLINESPERPAGE
+         PERFORM 0000PRINTDIRECTORYHEADING
+       END-IF.
+       MOVE SPACES TO DIRPRINTREC.
+       STRING DS-CKEY DELIMITED BY SIZE
+           "  "           DELIMITED BY SIZE
+           DS-CNAME       DELIMITED BY SIZE
+           " "            DELIMITED BY SIZE
+           DS-CTEL        DELIMITED BY SIZE
+           INTO DIRPRINTREC
+       END-STRING.
+       WRITE DIRPRINTREC.
+       ADD 1 TO WS-DIRLINECOUNT.
+
+       0000PRINTDIRECTORYHEADING.
+
+       IF WS-DIRPAGECOUNT > 0
+         MOVE SPACES TO DIRPRINTREC
+         WRITE DIRPRINTREC AFTER ADVANCING PAGE
+       END-IF.
+       ADD 1 TO WS-DIRPAGECOUNT.
+       MOVE 0 TO WS-DIRLINECOUNT.
+       MOVE SPACES TO DIRPRINTREC.
+       STRING "Contact Directory - Page " DELIMITED BY SIZE
+           WS-DIRPAGECOUNT DELIMITED BY SIZE
+           INTO DIRPRINTREC
+       END-STRING.
+       WRITE DIRPRINTREC.
+       MOVE "Contact ID | Contact                   | Telephone"
+         TO DIRPRINTREC.
+       WRITE DIRPRINTREC.
+       MOVE "-------------------------------------------------------"
+         TO DIRPRINTREC.
+       WRITE DIRPRINTREC.
+       ADD 3 TO WS-DIRLINECOUNT.
+
+       0000SELECTIONSEARCH.
+       MOVE 0 TO USER-SELECTION.
+
+       DISPLAY " ".
+       DISPLAY "Enter part of a Contact Name or Telephone number:".
+       MOVE SPACES TO WS-SEARCHTERM.
+       ACCEPT WS-SEARCHTERM.
+
+       MOVE 25 TO WS-SEARCHLEN.
+       PERFORM VARYING WS-SEARCHLEN FROM 25 BY -1
+           UNTIL WS-SEARCHLEN = 0
+           OR WS-SEARCHTERM(WS-SEARCHLEN:1) NOT = SPACE
+       END-PERFORM.
+
+       IF WS-SEARCHLEN = 0
+         DISPLAY "!ERROR WRONG INPUT!"
+         GO TO 0000SELECTIONCONTACTS
+       END-IF.
+
+       MOVE 0 TO WS-SEARCHFOUND.
+       DISPLAY " ".
+       DISPLAY "Search Results".
+       DISPLAY "-------------------------------------------------------".
+       DISPLAY "Contact ID | Contact                   | Telephone".
+       DISPLAY "-------------------------------------------------------".
+
+       OPEN INPUT DATAFILE.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000SEARCHCHECKROW
+         END-READ
+       END-PERFORM.
+       CLOSE DATAFILE.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       IF WS-SEARCHFOUND = 0
+         DISPLAY "No contacts matched."
+       END-IF.
+
+       GO TO 0000SELECTIONCONTACTS.
+
+       0000SEARCHCHECKROW.
+
+       MOVE 0 TO WS-SEARCHMATCH.
+       INSPECT CNAME TALLYING WS-SEARCHMATCH
+           FOR ALL WS-SEARCHTERM(1:WS-SEARCHLEN).
+       IF WS-SEARCHMATCH = 0
+         INSPECT CTEL TALLYING WS-SEARCHMATCH
+             FOR ALL WS-SEARCHTERM(1:WS-SEARCHLEN)
+       END-IF.
+       IF WS-SEARCHMATCH > 0
+         DISPLAY CKEY "       | " CNAME " | " CTEL
+         ADD 1 TO WS-SEARCHFOUND
+       END-IF.
+
+       0000WRITEAUDITRECORD.
+
+       ACCEPT CURRENTDATE2 FROM DATE yyyymmdd.
+       ACCEPT CURRENTTIME FROM TIME.
+       MOVE CURRENTDATE2 TO AUD-DATE.
+       MOVE CURRENTTIME TO AUD-TIME.
+       OPEN EXTEND AUDITFILE.
+       WRITE AUDITREC.
+       CLOSE AUDITFILE.
+
        0000SELECTIONINFO.
          MOVE 0 TO USER-SELECTION.
 
