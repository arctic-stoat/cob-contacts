@@ -0,0 +1,134 @@
+      * MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-contacts03.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT DATAFILE ASSIGN TO "cob-contacts01.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CKEY.
+           SELECT CSVFILE ASSIGN TO "cob-contacts01.csv"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD DATAFILE
+           RECORD CONTAINS 200 CHARACTERS.
+         01 DATAFILEFD.
+           COPY CONTACTFD.
+         FD CSVFILE
+           RECORD CONTAINS 230 CHARACTERS.
+         01 CSVREC PIC X(230).
+
+         WORKING-STORAGE SECTION.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-FIRSTLINE PIC 9 VALUE 1.
+         01 WS-ROWCOUNT PIC 9(6) VALUE ZERO.
+         01 WS-ERRORCOUNT PIC 9(6) VALUE ZERO.
+         01 WS-IMPORTFD.
+           05 WS-CKEY PIC 9(4).
+           05 WS-CNAME PIC X(25).
+           05 WS-CTEL PIC X(25).
+           05 WS-CADR-S PIC X(20).
+           05 WS-CADR-P PIC X(10).
+           05 WS-CADR-C PIC X(15).
+           05 WS-CADR-N PIC X(15).
+           05 WS-CNOTE PIC X(80).
+         01 WS-RESTPTR PIC 9(4) VALUE 1.
+         01 WS-NOTELEN PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000IMPORTSTART.
+
+       DISPLAY "Importing cob-contacts01.csv into cob-contacts01.dat".
+
+       OPEN INPUT CSVFILE.
+       OPEN I-O DATAFILE.
+
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ CSVFILE INTO CSVREC
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 0000IMPORTROW
+         END-READ
+       END-PERFORM.
+
+       CLOSE CSVFILE.
+       CLOSE DATAFILE.
+
+       DISPLAY WS-ROWCOUNT " contact(s) imported, "
+           WS-ERRORCOUNT " row(s) rejected.".
+       STOP RUN.
+
+       0000IMPORTROW.
+
+       IF WS-FIRSTLINE = 1
+         MOVE 0 TO WS-FIRSTLINE
+       ELSE
+         MOVE SPACES TO WS-IMPORTFD
+         MOVE 1 TO WS-RESTPTR
+         UNSTRING CSVREC DELIMITED BY ',"'
+             INTO WS-CKEY
+             WITH POINTER WS-RESTPTR
+         END-UNSTRING
+         UNSTRING CSVREC DELIMITED BY '","'
+             INTO WS-CNAME, WS-CTEL, WS-CADR-S,
+               WS-CADR-P, WS-CADR-C, WS-CADR-N, WS-CNOTE
+             WITH POINTER WS-RESTPTR
+         END-UNSTRING
+         PERFORM 0000STRIPTRAILINGQUOTE
+         IF WS-CKEY IS NOT NUMERIC
+           DISPLAY "!ERROR SKIPPING BAD ROW: " CSVREC
+           ADD 1 TO WS-ERRORCOUNT
+         ELSE
+           MOVE WS-CKEY TO CKEY
+           MOVE WS-CNAME TO CNAME
+           MOVE WS-CTEL TO CTEL
+           MOVE WS-CADR-S TO CADR-S
+           MOVE WS-CADR-P TO CADR-P
+           MOVE WS-CADR-C TO CADR-C
+           MOVE WS-CADR-N TO CADR-N
+           MOVE WS-CNOTE TO CNOTE
+           WRITE DATAFILEFD
+             INVALID KEY
+               DISPLAY "!ERROR RECORD ALREADY EXIST: " WS-CKEY
+               ADD 1 TO WS-ERRORCOUNT
+             NOT INVALID KEY
+               ADD 1 TO WS-ROWCOUNT
+           END-WRITE
+         END-IF
+       END-IF.
+
+       0000STRIPTRAILINGQUOTE.
+
+       MOVE 80 TO WS-NOTELEN.
+       PERFORM UNTIL WS-NOTELEN = 0
+           OR WS-CNOTE(WS-NOTELEN:1) NOT = SPACE
+         SUBTRACT 1 FROM WS-NOTELEN
+       END-PERFORM.
+       IF WS-NOTELEN > 0 AND WS-CNOTE(WS-NOTELEN:1) = '"'
+         MOVE SPACE TO WS-CNOTE(WS-NOTELEN:1)
+       END-IF.
